@@ -0,0 +1,17 @@
+      *------------------------------------------------------
+      * MATCHHIST.CPY
+      * Persistent match-history record - one entry per round
+      * of a best-of-N shift tie-break, keyed (within the file)
+      * on date and the two employee numbers involved, written
+      * by Listing5-10.
+      *------------------------------------------------------
+       01 MatchHistoryRecord.
+           05 MatchHistDate          PIC 9(08).
+           05 MatchHistEmpNumberA    PIC 9(09).
+           05 MatchHistEmpNumberB    PIC 9(09).
+           05 MatchHistRoundNumber   PIC 9(02).
+           05 MatchHistGuessA        PIC 9(01).
+           05 MatchHistGuessB        PIC 9(01).
+           05 MatchHistOutcome       PIC X(30).
+           05 MatchHistScoreA        PIC 9(02).
+           05 MatchHistScoreB        PIC 9(02).
