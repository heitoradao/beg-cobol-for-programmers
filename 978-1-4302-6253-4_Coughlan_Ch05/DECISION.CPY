@@ -0,0 +1,14 @@
+      *------------------------------------------------------
+      * DECISION.CPY
+      * Decision audit log record - one entry is appended for
+      * every resolved shift tie-break round (ad-hoc or part
+      * of a best-of-N match) run through Listing5-10.
+      *------------------------------------------------------
+       01 DecisionLogRecord.
+           05 DecisionLogDate        PIC 9(08).
+           05 DecisionLogTime        PIC 9(08).
+           05 DecisionEmpNumberA     PIC 9(09).
+           05 DecisionEmpNumberB     PIC 9(09).
+           05 DecisionGuessA         PIC 9(01).
+           05 DecisionGuessB         PIC 9(01).
+           05 DecisionOutcome        PIC X(30).
