@@ -2,7 +2,23 @@
        PROGRAM-ID. Listing5-10.
        AUTHOR. Michael Coughlan.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DecisionLogFile ASSIGN TO "Decision.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MatchHistoryFile ASSIGN TO "MatchHist.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD DecisionLogFile.
+           COPY "DECISION.CPY".
+
+       FD MatchHistoryFile.
+           COPY "MATCHHIST.CPY".
+
        WORKING-STORAGE SECTION.
        01 PlayerGuess-A    PIC 9  VALUE 0.
            88 Rock-A        VALUE 1.
@@ -14,31 +30,172 @@
            88 Paper-B       VALUE 2.
            88 Scissors-B    VALUE 3.
 
+       01 EmployeeNumberA   PIC 9(09) VALUE ZEROES.
+       01 EmployeeNumberB   PIC 9(09) VALUE ZEROES.
+
+       01 MatchRounds       PIC 9(02) VALUE ZERO.
+       01 RoundsToWin       PIC 9(02) VALUE ZERO.
+       01 RoundNumber       PIC 9(02) VALUE ZERO.
+       01 ScoreA            PIC 9(02) VALUE ZERO.
+       01 ScoreB            PIC 9(02) VALUE ZERO.
+
+       01 WinnerCode        PIC X(01) VALUE 'T'.
+       01 RoundOutcome      PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM 100-GET-PLAYERS
+           OPEN EXTEND DecisionLogFile
+           OPEN EXTEND MatchHistoryFile
+           PERFORM 200-PLAY-MATCH
+           CLOSE DecisionLogFile MatchHistoryFile
+           PERFORM 900-ANNOUNCE-RESULT
+           STOP RUN
+           .
+
+       100-GET-PLAYERS.
+           DISPLAY "Employee number for player A: "
+               WITH NO ADVANCING
+           ACCEPT EmployeeNumberA
+
+           DISPLAY "Employee number for player B: "
+               WITH NO ADVANCING
+           ACCEPT EmployeeNumberB
+
+           DISPLAY "Rounds for this match (1 = single ad-hoc round, "
+                   "or odd N for best-of-N): "
+               WITH NO ADVANCING
+           ACCEPT MatchRounds
+           IF MatchRounds < 1
+               MOVE 1 TO MatchRounds
+           END-IF
+           COMPUTE RoundsToWin = (MatchRounds / 2) + 1
+           .
+
+       200-PLAY-MATCH.
+           PERFORM 300-PLAY-ROUND
+               UNTIL ScoreA >= RoundsToWin
+                  OR ScoreB >= RoundsToWin
+                  OR RoundNumber >= MatchRounds
+           .
+
+       300-PLAY-ROUND.
+           ADD 1 TO RoundNumber
+           MOVE 0 TO PlayerGuess-A
+           MOVE 0 TO PlayerGuess-B
+           PERFORM 310-GET-GUESS-A
+           PERFORM 320-GET-GUESS-B
+           DISPLAY 'VALUE OF A IS ' PlayerGuess-A
+           DISPLAY 'VALUE OF B IS ' PlayerGuess-B
+           PERFORM 400-RESOLVE-ROUND
+           DISPLAY RoundOutcome
+           PERFORM 500-WRITE-DECISION-LOG
+           PERFORM 600-WRITE-MATCH-HISTORY
+           .
+
+       310-GET-GUESS-A.
+           PERFORM 311-PROMPT-AND-CHECK-A
+               UNTIL Rock-A OR Paper-A OR Scissors-A
+           .
+
+       311-PROMPT-AND-CHECK-A.
            DISPLAY "Guess for player A (1=rock, 2=scissors, 3=paper) : "
                WITH NO ADVANCING
            ACCEPT PlayerGuess-A
+           IF NOT (Rock-A OR Paper-A OR Scissors-A)
+               DISPLAY "Invalid guess - enter 1, 2 or 3"
+           END-IF
+           .
 
+       320-GET-GUESS-B.
+           PERFORM 321-PROMPT-AND-CHECK-B
+               UNTIL Rock-B OR Paper-B OR Scissors-B
+           .
+
+       321-PROMPT-AND-CHECK-B.
            DISPLAY "Guess for player B (1=rock, 2=scissors, 3=paper) : "
                WITH NO ADVANCING
            ACCEPT PlayerGuess-B
+           IF NOT (Rock-B OR Paper-B OR Scissors-B)
+               DISPLAY "Invalid guess - enter 1, 2 or 3"
+           END-IF
+           .
 
-           DISPLAY 'VALUE OF A IS ' PlayerGuess-A
-           DISPLAY 'VALUE OF B IS ' PlayerGuess-B
-
+       400-RESOLVE-ROUND.
+           MOVE SPACES TO RoundOutcome
+           MOVE 'T' TO WinnerCode
            EVALUATE  TRUE    ALSO    TRUE
-            WHEN Rock-A      ALSO    Rock-B      DISPLAY "Draw"
-            WHEN Rock-A      ALSO    Paper-B     DISPLAY "B wins (RxP)"
-            WHEN Rock-A      ALSO    Scissors-B  DISPLAY "A wins RxS"
-            WHEN Paper-A     ALSO    Rock-B      DISPLAY "A wins PxR"
-            WHEN Paper-A     ALSO    Paper-B     DISPLAY "Draw"
-            WHEN Paper-A     ALSO    Scissors-B  DISPLAY "B wins (PxS)"
-            WHEN Scissors-A  ALSO    Rock-B      DISPLAY "B wins (SxR)"
-            WHEN Scissors-A  ALSO    Paper-B     DISPLAY "A wins (SxP)"
-            WHEN Scissors-A  ALSO    Scissors-B  DISPLAY "Draw"
-            WHEN OTHER   DISPLAY "Evaluate problem"
+            WHEN Rock-A      ALSO    Rock-B
+                MOVE "Draw" TO RoundOutcome
+            WHEN Rock-A      ALSO    Paper-B
+                MOVE "B wins (RxP)" TO RoundOutcome
+                MOVE 'B' TO WinnerCode
+            WHEN Rock-A      ALSO    Scissors-B
+                MOVE "A wins (RxS)" TO RoundOutcome
+                MOVE 'A' TO WinnerCode
+            WHEN Paper-A     ALSO    Rock-B
+                MOVE "A wins (PxR)" TO RoundOutcome
+                MOVE 'A' TO WinnerCode
+            WHEN Paper-A     ALSO    Paper-B
+                MOVE "Draw" TO RoundOutcome
+            WHEN Paper-A     ALSO    Scissors-B
+                MOVE "B wins (PxS)" TO RoundOutcome
+                MOVE 'B' TO WinnerCode
+            WHEN Scissors-A  ALSO    Rock-B
+                MOVE "B wins (SxR)" TO RoundOutcome
+                MOVE 'B' TO WinnerCode
+            WHEN Scissors-A  ALSO    Paper-B
+                MOVE "A wins (SxP)" TO RoundOutcome
+                MOVE 'A' TO WinnerCode
+            WHEN Scissors-A  ALSO    Scissors-B
+                MOVE "Draw" TO RoundOutcome
            END-EVALUATE
-           STOP RUN
+           IF WinnerCode = 'A'
+               ADD 1 TO ScoreA
+           ELSE
+               IF WinnerCode = 'B'
+                   ADD 1 TO ScoreB
+               END-IF
+           END-IF
            .
 
+       500-WRITE-DECISION-LOG.
+           ACCEPT DecisionLogDate FROM DATE YYYYMMDD
+           ACCEPT DecisionLogTime FROM TIME
+           MOVE EmployeeNumberA TO DecisionEmpNumberA
+           MOVE EmployeeNumberB TO DecisionEmpNumberB
+           MOVE PlayerGuess-A   TO DecisionGuessA
+           MOVE PlayerGuess-B   TO DecisionGuessB
+           MOVE RoundOutcome    TO DecisionOutcome
+           WRITE DecisionLogRecord
+           .
+
+       600-WRITE-MATCH-HISTORY.
+           ACCEPT MatchHistDate FROM DATE YYYYMMDD
+           MOVE EmployeeNumberA TO MatchHistEmpNumberA
+           MOVE EmployeeNumberB TO MatchHistEmpNumberB
+           MOVE RoundNumber     TO MatchHistRoundNumber
+           MOVE PlayerGuess-A   TO MatchHistGuessA
+           MOVE PlayerGuess-B   TO MatchHistGuessB
+           MOVE RoundOutcome    TO MatchHistOutcome
+           MOVE ScoreA          TO MatchHistScoreA
+           MOVE ScoreB          TO MatchHistScoreB
+           WRITE MatchHistoryRecord
+           .
+
+       900-ANNOUNCE-RESULT.
+           DISPLAY "Final score - Employee " EmployeeNumberA
+                   " : " ScoreA
+           DISPLAY "              Employee " EmployeeNumberB
+                   " : " ScoreB
+           IF ScoreA > ScoreB
+               DISPLAY "Employee " EmployeeNumberA " wins the match"
+           ELSE
+               IF ScoreB > ScoreA
+                   DISPLAY "Employee " EmployeeNumberB
+                           " wins the match"
+               ELSE
+                   DISPLAY "Match ends level - no decision reached"
+               END-IF
+           END-IF
+           .
