@@ -0,0 +1,116 @@
+      *------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------
+       PROGRAM-ID. Listing7-7.
+       AUTHOR. Michael Coughlan.
+
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT EmployeeFile ASSIGN TO "Employee.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EmpNumber
+                 FILE STATUS IS EmployeeFileStatus.
+
+          SELECT HistoryFile ASSIGN TO "History.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT ControlFile ASSIGN TO "Control.dat"
+                 ORGANIZATION IS SEQUENTIAL.
+
+      *------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------
+       FILE SECTION.
+       FD EmployeeFile.
+           COPY "EMPLOYEE.CPY".
+
+       FD HistoryFile.
+       01 HistoryRecord             PIC X(59).
+
+       FD ControlFile.
+           COPY "CONTROL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 EmployeeFileStatus        PIC X(02).
+       01 ActiveCount               PIC 9(07) COMP VALUE ZERO.
+       01 ArchivedCount             PIC 9(07) COMP VALUE ZERO.
+       01 ActiveHashTotal           PIC 9(11) COMP VALUE ZERO.
+
+      *------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE
+               UNTIL EndOfEmployeeFile
+           PERFORM 8000-WRITE-FINAL-TOTAL
+           PERFORM 8500-WRITE-CONTROL-RECORD
+           PERFORM 9999-EXIT
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O EmployeeFile
+           OPEN EXTEND HistoryFile
+           MOVE ZEROES TO EmpNumber
+           START EmployeeFile KEY IS NOT LESS THAN EmpNumber
+               INVALID KEY SET EndOfEmployeeFile TO TRUE
+           END-START
+           IF NOT EndOfEmployeeFile
+               PERFORM 2100-READ-EMPLOYEE
+           END-IF
+           .
+
+       2000-PROCESS-EMPLOYEE.
+           IF EmpIsInactive
+               PERFORM 5000-ARCHIVE-AND-PURGE
+           ELSE
+               ADD 1 TO ActiveCount
+               ADD EmpNumber TO ActiveHashTotal
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE
+           .
+
+       2100-READ-EMPLOYEE.
+           READ EmployeeFile NEXT RECORD
+               AT END SET EndOfEmployeeFile TO TRUE
+           END-READ
+           .
+
+       5000-ARCHIVE-AND-PURGE.
+           MOVE EmployeeDetails TO HistoryRecord
+           WRITE HistoryRecord
+           DELETE EmployeeFile RECORD
+               INVALID KEY
+                   DISPLAY "Unable to purge employee " EmpNumber
+                           " - status " EmployeeFileStatus
+               NOT INVALID KEY
+                   ADD 1 TO ArchivedCount
+           END-DELETE
+           .
+
+       8000-WRITE-FINAL-TOTAL.
+           DISPLAY "Archive/purge complete - " ActiveCount
+                   " active records retained"
+           DISPLAY "                          " ArchivedCount
+                   " separated/terminated records archived"
+           CLOSE EmployeeFile HistoryFile
+           .
+
+       8500-WRITE-CONTROL-RECORD.
+           MOVE ActiveCount TO ControlRecordCount
+           MOVE ActiveHashTotal TO ControlHashTotal
+           OPEN OUTPUT ControlFile
+           WRITE ControlRecord
+           CLOSE ControlFile
+           DISPLAY "Control totals written - records " ActiveCount
+                   " hash total " ActiveHashTotal
+           .
+
+       9999-EXIT.
+           EXIT
+           .
