@@ -0,0 +1,26 @@
+      *------------------------------------------------------
+      * TRANSACT.CPY
+      * Transaction record layout for the Employee master
+      * update program (Add / Change / Delete).
+      *------------------------------------------------------
+       01 TransactionRecord.
+           05 TranCode            PIC X(01).
+               88 AddTransaction     VALUE 'A'.
+               88 ChangeTransaction  VALUE 'C'.
+               88 DeleteTransaction  VALUE 'D'.
+           05 TranEmpNumber       PIC 9(09).
+           05 TranEmployeeData.
+               10 TranSurname       PIC X(15).
+               10 TranForename      PIC X(10).
+               10 TranYOB           PIC 9(04).
+               10 TranMOB           PIC 9(02).
+               10 TranDOB           PIC 9(02).
+               10 TranGender        PIC X(01).
+               10 TranDeptCode      PIC X(04).
+               10 TranJobGrade      PIC 9(02).
+               10 TranSalary        PIC 9(07)V99.
+               10 TranStatus        PIC X(01).
+                   88 TranStatusUnchanged   VALUE SPACE.
+                   88 TranStatusActive      VALUE 'A'.
+                   88 TranStatusSuspended   VALUE 'S'.
+                   88 TranStatusTerminated  VALUE 'T'.
