@@ -0,0 +1,16 @@
+      *------------------------------------------------------
+      * AUDIT.CPY
+      * Before/after image audit trail written for every
+      * add/change/delete applied to Employee.dat.
+      *------------------------------------------------------
+       01 AuditRecord.
+           05 AuditJobName         PIC X(10).
+           05 AuditRunDate         PIC 9(08).
+           05 AuditRunTime         PIC 9(08).
+           05 AuditActionCode      PIC X(01).
+               88 AuditAdd            VALUE 'A'.
+               88 AuditChange         VALUE 'C'.
+               88 AuditDelete         VALUE 'D'.
+           05 AuditEmpNumber       PIC 9(09).
+           05 AuditBeforeImage     PIC X(59).
+           05 AuditAfterImage      PIC X(59).
