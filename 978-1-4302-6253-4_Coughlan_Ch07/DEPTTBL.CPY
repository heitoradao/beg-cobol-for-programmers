@@ -0,0 +1,19 @@
+      *------------------------------------------------------
+      * DEPTTBL.CPY
+      * Valid department codes for the Employee master file,
+      * held as a WORKING-STORAGE table and searched to edit
+      * EmpDeptCode on input.
+      *------------------------------------------------------
+       01 DeptTableValues.
+           05 FILLER             PIC X(20) VALUE "ACCTAccounting      ".
+           05 FILLER             PIC X(20) VALUE "HR  Human Resources ".
+           05 FILLER             PIC X(20) VALUE "IT  Info Technology ".
+           05 FILLER             PIC X(20) VALUE "MKTGMarketing       ".
+           05 FILLER             PIC X(20) VALUE "OPS Operations      ".
+           05 FILLER             PIC X(20) VALUE "SALESales           ".
+       01 DeptTable REDEFINES DeptTableValues.
+           05 DeptTableEntry OCCURS 6 TIMES
+                              ASCENDING KEY IS DeptTableCode
+                              INDEXED BY DeptTableIndex.
+               10 DeptTableCode   PIC X(04).
+               10 DeptTableName   PIC X(16).
