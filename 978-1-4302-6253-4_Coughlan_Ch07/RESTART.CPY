@@ -0,0 +1,9 @@
+      *------------------------------------------------------
+      * RESTART.CPY
+      * Single-record restart control file for the Employee.dat
+      * load run - last employee number written and the running
+      * record count as of the last checkpoint.
+      *------------------------------------------------------
+       01 RestartControlRecord.
+           05 RestartLastEmpNumber   PIC 9(09).
+           05 RestartRecordCount     PIC 9(07).
