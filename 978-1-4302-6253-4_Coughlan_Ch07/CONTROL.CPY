@@ -0,0 +1,8 @@
+      *------------------------------------------------------
+      * CONTROL.CPY
+      * Batch control totals written by the Employee.dat load
+      * run, reconciled by the Employee file read programs.
+      *------------------------------------------------------
+       01 ControlRecord.
+           05 ControlRecordCount   PIC 9(07).
+           05 ControlHashTotal     PIC 9(11).
