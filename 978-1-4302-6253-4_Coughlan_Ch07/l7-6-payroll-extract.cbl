@@ -0,0 +1,91 @@
+      *------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------
+       PROGRAM-ID. Listing7-6.
+       AUTHOR. Michael Coughlan.
+
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT EmployeeFile ASSIGN TO "Employee.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EmpNumber
+                 FILE STATUS IS EmployeeFileStatus.
+
+          SELECT PayrollExtractFile ASSIGN TO "Payroll.dat"
+                 ORGANIZATION IS SEQUENTIAL.
+
+      *------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------
+       FILE SECTION.
+       FD EmployeeFile.
+           COPY "EMPLOYEE.CPY".
+
+       FD PayrollExtractFile.
+           COPY "PAYEXTR.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 EmployeeFileStatus        PIC X(02).
+       01 ExtractCount              PIC 9(07) COMP VALUE ZERO.
+
+      *------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE
+               UNTIL EndOfEmployeeFile
+           PERFORM 8000-WRITE-FINAL-TOTAL
+           PERFORM 9999-EXIT
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           OPEN INPUT EmployeeFile
+           OPEN OUTPUT PayrollExtractFile
+           MOVE ZEROES TO EmpNumber
+           START EmployeeFile KEY IS NOT LESS THAN EmpNumber
+               INVALID KEY SET EndOfEmployeeFile TO TRUE
+           END-START
+           IF NOT EndOfEmployeeFile
+               PERFORM 2100-READ-EMPLOYEE
+           END-IF
+           .
+
+       2000-PROCESS-EMPLOYEE.
+           IF EmpIsActive
+               PERFORM 5000-WRITE-EXTRACT-RECORD
+               ADD 1 TO ExtractCount
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE
+           .
+
+       2100-READ-EMPLOYEE.
+           READ EmployeeFile NEXT RECORD
+               AT END SET EndOfEmployeeFile TO TRUE
+           END-READ
+           .
+
+       5000-WRITE-EXTRACT-RECORD.
+           MOVE EmpNumber   TO PayExtractEmpNumber
+           MOVE EmpSurname  TO PayExtractSurname
+           MOVE EmpForename TO PayExtractForename
+           MOVE EmpDeptCode TO PayExtractDeptCode
+           MOVE EmpJobGrade TO PayExtractJobGrade
+           MOVE EmpSalary   TO PayExtractSalary
+           WRITE PayrollExtractRecord
+           .
+
+       8000-WRITE-FINAL-TOTAL.
+           DISPLAY "Payroll extract complete - " ExtractCount
+                   " records written to Payroll.dat"
+           CLOSE EmployeeFile PayrollExtractFile
+           .
+
+       9999-EXIT.
+           EXIT
+           .
