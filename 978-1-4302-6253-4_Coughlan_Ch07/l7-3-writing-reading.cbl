@@ -6,6 +6,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
           SELECT EmployeeFile ASSIGN TO "Employee.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EmpNumber
+                 FILE STATUS IS EmployeeFileStatus.
+
+          SELECT SuspenseFile ASSIGN TO "Suspense.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT RestartFile ASSIGN TO "Restart.dat"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS RestartFileStatus.
+
+          SELECT AuditFile ASSIGN TO "Audit.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT ControlFile ASSIGN TO "Control.dat"
                  ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -13,34 +29,237 @@
        FD EmployeeFile.
            COPY 'EMPLOYEE.CPY'.
 
+       FD SuspenseFile.
+           COPY 'SUSPENSE.CPY'.
+
+       FD RestartFile.
+           COPY 'RESTART.CPY'.
+
+       FD AuditFile.
+           COPY 'AUDIT.CPY'.
+
+       FD ControlFile.
+           COPY 'CONTROL.CPY'.
+
+       WORKING-STORAGE SECTION.
+       01 EmployeeFileStatus     PIC X(02).
+       01 RestartFileStatus      PIC X(02).
+       01 RecordValid            PIC X(01) VALUE 'Y'.
+           88 ThisRecordIsValid    VALUE 'Y'.
+       01 RejectReasonCode       PIC X(02).
+       01 RejectReasonText       PIC X(30).
+       01 MinimumBirthYear       PIC 9(04) VALUE 1900.
+       01 MaximumBirthYear       PIC 9(04) VALUE 2010.
+
+       01 RestartOption          PIC X(01) VALUE 'N'.
+           88 RestartRequested     VALUE 'Y'.
+       01 CheckpointInterval     PIC 9(05) COMP VALUE 100.
+       01 RecordsSinceCheckpoint PIC 9(05) COMP VALUE ZERO.
+       01 AlreadyOnFile          PIC X(01) VALUE 'N'.
+           88 RecordAlreadyOnFile  VALUE 'Y'.
+
+       01 TotalRecordsOnFile     PIC 9(07) COMP VALUE ZERO.
+       01 TotalHashOfNumbers     PIC 9(11) COMP VALUE ZERO.
+
+       01 MinimumJobGrade        PIC 9(02) VALUE 01.
+       01 MaximumJobGrade        PIC 9(02) VALUE 08.
+       01 SavedIncomingRecord    PIC X(59).
+
+       COPY 'DEPTTBL.CPY'.
+
        PROCEDURE DIVISION.
        Begin.
-           OPEN EXTEND EmployeeFile
+           PERFORM 100000-OpenEmployeeFile
+           OPEN OUTPUT SuspenseFile
+           OPEN EXTEND AuditFile
+           PERFORM 050000-ReadRestartControl
+           PERFORM 060000-PromptForRestart
            PERFORM GetEmployeeData
            PERFORM UNTIL EmployeeDetails = SPACES
-               WRITE EmployeeDetails
-      *         AFTER ADVANCING 1 LINE
+               MOVE 'N' TO AlreadyOnFile
+               IF RestartRequested
+                   PERFORM 270000-CheckAlreadyOnFile
+               END-IF
+               IF RecordAlreadyOnFile
+                   DISPLAY "Employee " EmpNumber
+                           " already loaded - skipped on restart"
+               ELSE
+                   PERFORM 300000-ValidateEmployeeData
+                   IF ThisRecordIsValid
+                       WRITE EmployeeDetails
+                         INVALID KEY
+                           MOVE "05" TO RejectReasonCode
+                           MOVE "DUPLICATE EMPLOYEE NUMBER"
+                             TO RejectReasonText
+                           PERFORM 400000-WriteSuspenseRecord
+                         NOT INVALID KEY
+                           PERFORM 500000-CheckpointAfterWrite
+                           PERFORM 800000-WriteAuditRecordForAdd
+                       END-WRITE
+                   ELSE
+                       PERFORM 400000-WriteSuspenseRecord
+                   END-IF
+               END-IF
                PERFORM GetEmployeeData
            END-PERFORM
-           CLOSE EmployeeFile
+           PERFORM 700000-WriteCheckpoint
+           CLOSE EmployeeFile SuspenseFile AuditFile
            DISPLAY "************* End of Input ****************"
 
            OPEN INPUT EmployeeFile
-           READ EmployeeFile
-             AT END SET EndOfEmployeeFile TO TRUE
-           END-READ
+           MOVE ZEROES TO EmpNumber
+           START EmployeeFile KEY IS NOT LESS THAN EmpNumber
+             INVALID KEY SET EndOfEmployeeFile TO TRUE
+           END-START
+           IF NOT EndOfEmployeeFile
+               READ EmployeeFile NEXT RECORD
+                 AT END SET EndOfEmployeeFile TO TRUE
+               END-READ
+           END-IF
            PERFORM UNTIL EndOfEmployeeFile
               DISPLAY EmployeeDetails
-              READ EmployeeFile
+              ADD 1 TO TotalRecordsOnFile
+              ADD EmpNumber TO TotalHashOfNumbers
+              READ EmployeeFile NEXT RECORD
                 AT END SET EndOfEmployeeFile TO TRUE
               END-READ
            END-PERFORM
            CLOSE EmployeeFile
+           PERFORM 750000-WriteControlRecord
            STOP RUN
            .
 
+       100000-OpenEmployeeFile.
+           OPEN I-O EmployeeFile
+           IF EmployeeFileStatus = "35"
+               OPEN OUTPUT EmployeeFile
+               CLOSE EmployeeFile
+               OPEN I-O EmployeeFile
+           END-IF
+           .
+
+       050000-ReadRestartControl.
+           MOVE ZEROES TO RestartLastEmpNumber
+           MOVE ZERO TO RestartRecordCount
+           OPEN INPUT RestartFile
+           IF RestartFileStatus = "00"
+               READ RestartFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE RestartFile
+           END-IF
+           .
+
+       060000-PromptForRestart.
+           DISPLAY "Resume previous load from restart checkpoint"
+           DISPLAY "(Y/N): " WITH NO ADVANCING
+           ACCEPT RestartOption
+           IF RestartRequested
+               DISPLAY "Restarting after employee number "
+                       RestartLastEmpNumber
+               DISPLAY RestartRecordCount
+                       " records already loaded in prior run"
+           ELSE
+               MOVE ZEROES TO RestartLastEmpNumber
+               MOVE ZERO TO RestartRecordCount
+           END-IF
+           .
+
+       270000-CheckAlreadyOnFile.
+           MOVE EmployeeDetails TO SavedIncomingRecord
+           READ EmployeeFile KEY IS EmpNumber
+               INVALID KEY
+                   MOVE 'N' TO AlreadyOnFile
+               NOT INVALID KEY
+                   MOVE 'Y' TO AlreadyOnFile
+           END-READ
+           MOVE SavedIncomingRecord TO EmployeeDetails
+           .
+
+       500000-CheckpointAfterWrite.
+           MOVE EmpNumber TO RestartLastEmpNumber
+           ADD 1 TO RestartRecordCount
+           ADD 1 TO RecordsSinceCheckpoint
+           IF RecordsSinceCheckpoint >= CheckpointInterval
+               PERFORM 700000-WriteCheckpoint
+               MOVE ZERO TO RecordsSinceCheckpoint
+           END-IF
+           .
+
+       700000-WriteCheckpoint.
+           OPEN OUTPUT RestartFile
+           WRITE RestartControlRecord
+           CLOSE RestartFile
+           .
+
+       750000-WriteControlRecord.
+           MOVE TotalRecordsOnFile TO ControlRecordCount
+           MOVE TotalHashOfNumbers TO ControlHashTotal
+           OPEN OUTPUT ControlFile
+           WRITE ControlRecord
+           CLOSE ControlFile
+           DISPLAY "Control totals written - records "
+                   TotalRecordsOnFile
+                   " hash total " TotalHashOfNumbers
+           .
+
+       800000-WriteAuditRecordForAdd.
+           MOVE "LISTING7-3"  TO AuditJobName
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           SET AuditAdd TO TRUE
+           MOVE EmpNumber TO AuditEmpNumber
+           MOVE SPACES TO AuditBeforeImage
+           MOVE EmployeeDetails TO AuditAfterImage
+           WRITE AuditRecord
+           .
+
+       300000-ValidateEmployeeData.
+           MOVE 'Y' TO RecordValid
+           MOVE SPACES TO RejectReasonCode RejectReasonText
+           PERFORM VALIDATE-DATE-OF-BIRTH
+           IF ThisRecordIsValid
+               PERFORM 310000-ValidateDeptAndGrade
+           END-IF
+           .
+
+       COPY 'DATECHK.CPY'.
+
+       310000-ValidateDeptAndGrade.
+           PERFORM VALIDATE-DEPT-GRADE-SALARY
+           IF ThisRecordIsValid
+               PERFORM 320000-CheckDuplicateEmployee
+           END-IF
+           .
+
+       COPY 'DEPTCHK.CPY'.
+
+       320000-CheckDuplicateEmployee.
+           MOVE EmployeeDetails TO SavedIncomingRecord
+           READ EmployeeFile KEY IS EmpNumber
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO RecordValid
+                   MOVE "05" TO RejectReasonCode
+                   MOVE "DUPLICATE EMPLOYEE NUMBER" TO RejectReasonText
+           END-READ
+           MOVE SavedIncomingRecord TO EmployeeDetails
+           .
+
+       400000-WriteSuspenseRecord.
+           MOVE EmployeeDetails    TO SuspenseEmployeeData
+           MOVE RejectReasonCode   TO SuspenseReasonCode
+           MOVE RejectReasonText   TO SuspenseReasonText
+           WRITE SuspenseRecord
+           .
+
        GetEmployeeData.
            DISPLAY "nnnnnnnnnSSSSSSSSSSSSSSSFFFFFFFFFFyyyyMMddG"
+                   "DDDDJJsssssssvv"
            ACCEPT EmployeeDetails
+           IF EmployeeDetails NOT = SPACES
+               MOVE 'A' TO EmpStatus
+           END-IF
       *    MOVE "\n" TO LineEnding
            .
