@@ -0,0 +1,40 @@
+      *------------------------------------------------------
+      * DEPTCHK.CPY
+      * Department/job-grade/salary edit, copied into the
+      * PROCEDURE DIVISION of every program that writes
+      * EmpDeptCode/EmpJobGrade/EmpSalary into Employee.dat, so
+      * the table-driven department check and the grade/salary
+      * range checks live in one place instead of being
+      * duplicated at each write path.
+      *
+      * Requires WORKING-STORAGE to already have COPY 'DEPTTBL.CPY'
+      * plus RecordValid (88 ThisRecordIsValid), RejectReasonCode,
+      * RejectReasonText, MinimumJobGrade and MaximumJobGrade
+      * declared the way Listing7-3 declares them.
+      *------------------------------------------------------
+       VALIDATE-DEPT-GRADE-SALARY.
+           SET DeptTableIndex TO 1
+           SEARCH DeptTableEntry
+               AT END
+                   MOVE 'N' TO RecordValid
+                   MOVE "06" TO RejectReasonCode
+                   MOVE "INVALID DEPARTMENT CODE" TO RejectReasonText
+               WHEN DeptTableCode(DeptTableIndex) = EmpDeptCode
+                   CONTINUE
+           END-SEARCH
+           IF ThisRecordIsValid
+               IF EmpJobGrade NOT NUMERIC
+               OR EmpJobGrade < MinimumJobGrade
+               OR EmpJobGrade > MaximumJobGrade
+                   MOVE 'N' TO RecordValid
+                   MOVE "07" TO RejectReasonCode
+                   MOVE "JOB GRADE OUT OF RANGE" TO RejectReasonText
+               ELSE
+                   IF EmpSalary NOT NUMERIC
+                       MOVE 'N' TO RecordValid
+                       MOVE "08" TO RejectReasonCode
+                       MOVE "NON-NUMERIC SALARY" TO RejectReasonText
+                   END-IF
+               END-IF
+           END-IF
+           .
