@@ -0,0 +1,23 @@
+      *------------------------------------------------------
+      * EMPLOYEE.CPY
+      * Employee master record layout - shared by all the
+      * Chapter 7 Employee.dat programs.
+      *
+      * Fixed layout (59 bytes):
+      *   nnnnnnnnnSSSSSSSSSSSSSSSFFFFFFFFFFyyyyMMddGDDDDJJsssssssvvT
+      *------------------------------------------------------
+       01 EmployeeDetails.
+           05 EmpNumber          PIC 9(09).
+               88 EndOfEmployeeFile  VALUE ZEROES.
+           05 EmpSurname         PIC X(15).
+           05 EmpForename        PIC X(10).
+           05 EmpYOB             PIC 9(04).
+           05 EmpMOB             PIC 9(02).
+           05 EmpDOB             PIC 9(02).
+           05 EmpGender          PIC X(01).
+           05 EmpDeptCode        PIC X(04).
+           05 EmpJobGrade        PIC 9(02).
+           05 EmpSalary          PIC 9(07)V99.
+           05 EmpStatus          PIC X(01) VALUE 'A'.
+               88 EmpIsActive        VALUE 'A'.
+               88 EmpIsInactive      VALUE 'S' 'T'.
