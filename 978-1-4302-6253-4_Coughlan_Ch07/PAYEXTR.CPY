@@ -0,0 +1,13 @@
+      *------------------------------------------------------
+      * PAYEXTR.CPY
+      * Fixed-format payroll extract record layout - written
+      * off the Employee master as a nightly batch feed to the
+      * payroll system.
+      *------------------------------------------------------
+       01 PayrollExtractRecord.
+           05 PayExtractEmpNumber     PIC 9(09).
+           05 PayExtractSurname       PIC X(15).
+           05 PayExtractForename      PIC X(10).
+           05 PayExtractDeptCode      PIC X(04).
+           05 PayExtractJobGrade      PIC 9(02).
+           05 PayExtractSalary        PIC 9(07)V99.
