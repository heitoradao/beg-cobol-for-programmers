@@ -0,0 +1,42 @@
+      *------------------------------------------------------
+      * DATECHK.CPY
+      * Date-of-birth edit, copied into the PROCEDURE DIVISION
+      * of every program that writes EmpYOB/EmpMOB/EmpDOB into
+      * Employee.dat, so the non-numeric/range checks live in
+      * one place instead of being duplicated at each write
+      * path.
+      *
+      * Requires WORKING-STORAGE to already have RecordValid
+      * (88 ThisRecordIsValid), RejectReasonCode, RejectReasonText,
+      * MinimumBirthYear and MaximumBirthYear declared the way
+      * Listing7-3 declares them.
+      *------------------------------------------------------
+       VALIDATE-DATE-OF-BIRTH.
+           IF EmpYOB NOT NUMERIC
+           OR EmpMOB NOT NUMERIC
+           OR EmpDOB NOT NUMERIC
+               MOVE 'N' TO RecordValid
+               MOVE "01" TO RejectReasonCode
+               MOVE "NON-NUMERIC DATE FIELD" TO RejectReasonText
+           ELSE
+               IF EmpMOB < 1 OR EmpMOB > 12
+                   MOVE 'N' TO RecordValid
+                   MOVE "02" TO RejectReasonCode
+                   MOVE "MONTH NOT IN RANGE 01-12" TO RejectReasonText
+               ELSE
+                   IF EmpDOB < 1 OR EmpDOB > 31
+                       MOVE 'N' TO RecordValid
+                       MOVE "03" TO RejectReasonCode
+                       MOVE "DAY NOT IN RANGE 01-31" TO RejectReasonText
+                   ELSE
+                       IF EmpYOB < MinimumBirthYear
+                       OR EmpYOB > MaximumBirthYear
+                           MOVE 'N' TO RecordValid
+                           MOVE "04" TO RejectReasonCode
+                           MOVE "YEAR OF BIRTH OUT OF RANGE"
+                             TO RejectReasonText
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
