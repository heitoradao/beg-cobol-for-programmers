@@ -0,0 +1,189 @@
+      *------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------
+       PROGRAM-ID. Listing7-5.
+       AUTHOR. Michael Coughlan.
+
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT EmployeeFile ASSIGN TO "Employee.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EmpNumber
+                 FILE STATUS IS EmployeeFileStatus.
+
+          SELECT SortWorkFile ASSIGN TO "SortWork.dat".
+
+          SELECT SortedFile ASSIGN TO "SortedEmp.dat"
+                 ORGANIZATION IS SEQUENTIAL.
+
+          SELECT RosterReport ASSIGN TO "ROSTER.PRT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+      *------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------
+       FILE SECTION.
+       FD EmployeeFile.
+           COPY "EMPLOYEE.CPY".
+
+       SD SortWorkFile.
+       01 SortWorkRecord.
+           05 SortEmpNumber             PIC 9(09).
+           05 SortSurname                PIC X(15).
+           05 SortForename               PIC X(10).
+           05 FILLER                     PIC X(25).
+
+       FD SortedFile.
+       01 SortedEmployeeRecord          PIC X(59).
+
+       FD RosterReport.
+       01 RosterLine                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EmployeeFileStatus        PIC X(02).
+       01 LinesOnPage                PIC 9(02) COMP VALUE ZERO.
+       01 LinesPerPage                PIC 9(02) COMP VALUE 55.
+       01 PageNumber                 PIC 9(04) COMP VALUE ZERO.
+       01 EmployeeCount              PIC 9(07) COMP VALUE ZERO.
+
+       01 TodaysDate.
+           05 TodayYear                PIC 9(04).
+           05 TodayMonth               PIC 9(02).
+           05 TodayDay                 PIC 9(02).
+
+       01 CurrentAge                PIC 9(03).
+       01 CombinedDOB                PIC 9(08).
+
+       01 ReportHeading1.
+           05 FILLER PIC X(23) VALUE "EMPLOYEE ROSTER REPORT".
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 HeadingRunDate          PIC 9999/99/99.
+           05 FILLER                  PIC X(07) VALUE "  PAGE ".
+           05 HeadingPageNumber       PIC ZZZ9.
+       01 ReportHeading2.
+           05 FILLER                  PIC X(10) VALUE "FORENAME".
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 FILLER                  PIC X(15) VALUE "SURNAME".
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE "DOB".
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 FILLER                  PIC X(03) VALUE "AGE".
+       01 ReportDetail.
+           05 DetailForename           PIC X(10).
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 DetailSurname            PIC X(15).
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 DetailDOB                PIC 99/99/9999.
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 DetailAge                PIC ZZ9.
+       01 ReportTotal.
+           05 FILLER                   PIC X(25)
+              VALUE "TOTAL EMPLOYEES REPORTED:".
+           05 TotalEmployees           PIC ZZZ,ZZ9.
+
+      *------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE
+               UNTIL EndOfEmployeeFile
+           PERFORM 8000-WRITE-FINAL-TOTAL
+           PERFORM 9999-EXIT
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           ACCEPT TodaysDate FROM DATE YYYYMMDD
+           SORT SortWorkFile
+               ON ASCENDING KEY SortSurname
+               ON ASCENDING KEY SortForename
+               USING EmployeeFile
+               GIVING SortedFile
+           OPEN INPUT SortedFile
+           OPEN OUTPUT RosterReport
+           PERFORM 2100-READ-EMPLOYEE
+           .
+
+       2000-PROCESS-EMPLOYEE.
+           IF EmpIsActive
+               IF LinesOnPage = ZERO OR LinesOnPage >= LinesPerPage
+                   PERFORM 3000-WRITE-PAGE-HEADING
+               END-IF
+               PERFORM 4000-COMPUTE-AGE
+               PERFORM 5000-WRITE-DETAIL-LINE
+               ADD 1 TO EmployeeCount
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE
+           .
+
+       2100-READ-EMPLOYEE.
+           READ SortedFile
+               AT END SET EndOfEmployeeFile TO TRUE
+           END-READ
+           IF NOT EndOfEmployeeFile
+               MOVE SortedEmployeeRecord TO EmployeeDetails
+           END-IF
+           .
+
+       3000-WRITE-PAGE-HEADING.
+           ADD 1 TO PageNumber
+           MOVE TodaysDate TO HeadingRunDate
+           MOVE PageNumber TO HeadingPageNumber
+           MOVE SPACES TO RosterLine
+           MOVE ReportHeading1 TO RosterLine
+           IF PageNumber > 1
+               WRITE RosterLine AFTER ADVANCING PAGE
+           ELSE
+               WRITE RosterLine
+           END-IF
+           MOVE SPACES TO RosterLine
+           WRITE RosterLine
+           MOVE SPACES TO RosterLine
+           MOVE ReportHeading2 TO RosterLine
+           WRITE RosterLine
+           MOVE ZERO TO LinesOnPage
+           .
+
+       4000-COMPUTE-AGE.
+           COMPUTE CurrentAge = TodayYear - EmpYOB
+           IF TodayMonth < EmpMOB
+               SUBTRACT 1 FROM CurrentAge
+           ELSE
+               IF TodayMonth = EmpMOB AND TodayDay < EmpDOB
+                   SUBTRACT 1 FROM CurrentAge
+               END-IF
+           END-IF
+           .
+
+       5000-WRITE-DETAIL-LINE.
+           MOVE EmpForename TO DetailForename
+           MOVE EmpSurname  TO DetailSurname
+           COMPUTE CombinedDOB = (EmpMOB * 1000000)
+                               + (EmpDOB * 10000)
+                               + EmpYOB
+           MOVE CombinedDOB TO DetailDOB
+           MOVE CurrentAge  TO DetailAge
+           MOVE SPACES TO RosterLine
+           MOVE ReportDetail TO RosterLine
+           WRITE RosterLine
+           ADD 1 TO LinesOnPage
+           .
+
+       8000-WRITE-FINAL-TOTAL.
+           MOVE EmployeeCount TO TotalEmployees
+           MOVE SPACES TO RosterLine
+           WRITE RosterLine
+           MOVE SPACES TO RosterLine
+           MOVE ReportTotal TO RosterLine
+           WRITE RosterLine
+           CLOSE SortedFile RosterReport
+           .
+
+       9999-EXIT.
+           EXIT
+           .
