@@ -0,0 +1,335 @@
+      *------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------
+       PROGRAM-ID. Listing7-4.
+       AUTHOR. Michael Coughlan.
+
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT EmployeeFile ASSIGN TO "Employee.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EmpNumber
+                 FILE STATUS IS EmployeeFileStatus.
+
+          SELECT TransactionFile ASSIGN TO "Transact.dat"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS TransactionFileStatus.
+
+          SELECT ExceptionReport ASSIGN TO "MASTUPD.PRT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT AuditFile ASSIGN TO "Audit.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT ControlFile ASSIGN TO "Control.dat"
+                 ORGANIZATION IS SEQUENTIAL.
+
+      *------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------
+       FILE SECTION.
+       FD EmployeeFile.
+           COPY "EMPLOYEE.CPY".
+
+       FD TransactionFile.
+           COPY "TRANSACT.CPY".
+
+       FD ExceptionReport.
+       01 ExceptionLine             PIC X(80).
+
+       FD AuditFile.
+           COPY "AUDIT.CPY".
+
+       FD ControlFile.
+           COPY "CONTROL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 EmployeeFileStatus        PIC X(02).
+       01 TransactionFileStatus     PIC X(02).
+       01 EndOfTransactionFile      PIC X(01) VALUE 'N'.
+           88 NoMoreTransactions      VALUE 'Y'.
+
+       01 RejectReason              PIC X(40).
+       01 TransactionsRead          PIC 9(07) COMP VALUE ZERO.
+       01 TransactionsApplied       PIC 9(07) COMP VALUE ZERO.
+       01 TransactionsRejected      PIC 9(07) COMP VALUE ZERO.
+       01 SavedBeforeImage          PIC X(59).
+       01 SavedAfterImage           PIC X(59).
+       01 TotalRecordsOnFile        PIC 9(07) COMP VALUE ZERO.
+       01 TotalHashOfNumbers        PIC 9(11) COMP VALUE ZERO.
+
+       01 RecordValid               PIC X(01) VALUE 'Y'.
+           88 ThisRecordIsValid       VALUE 'Y'.
+       01 RejectReasonCode          PIC X(02).
+       01 RejectReasonText          PIC X(30).
+       01 MinimumBirthYear          PIC 9(04) VALUE 1900.
+       01 MaximumBirthYear          PIC 9(04) VALUE 2010.
+       01 MinimumJobGrade           PIC 9(02) VALUE 01.
+       01 MaximumJobGrade           PIC 9(02) VALUE 08.
+
+       COPY 'DEPTTBL.CPY'.
+
+       01 HeadingLine1.
+           05 FILLER                PIC X(42)
+              VALUE "EMPLOYEE MASTER UPDATE - EXCEPTION REPORT".
+       01 HeadingLine2.
+           05 FILLER                PIC X(10) VALUE "TRAN-CODE".
+           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE "EMP-NO".
+           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "REJECT REASON".
+       01 DetailLine.
+           05 DetailTranCode         PIC X(10).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DetailEmpNumber        PIC 9(09).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DetailReason           PIC X(40).
+       01 TotalLine.
+           05 FILLER        PIC X(22) VALUE "TRANSACTIONS READ....:".
+           05 TotalRead     PIC ZZZ,ZZ9.
+       01 TotalLine2.
+           05 FILLER        PIC X(22) VALUE "TRANSACTIONS APPLIED.:".
+           05 TotalApplied  PIC ZZZ,ZZ9.
+       01 TotalLine3.
+           05 FILLER        PIC X(22) VALUE "TRANSACTIONS REJECTED:".
+           05 TotalRejected PIC ZZZ,ZZ9.
+
+      *------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL NoMoreTransactions
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O EmployeeFile
+           IF EmployeeFileStatus NOT = "00"
+               DISPLAY "Unable to open Employee.dat - status "
+                       EmployeeFileStatus
+               SET NoMoreTransactions TO TRUE
+           END-IF
+           OPEN INPUT TransactionFile
+           OPEN OUTPUT ExceptionReport
+           OPEN EXTEND AuditFile
+           MOVE SPACES TO ExceptionLine
+           MOVE HeadingLine1 TO ExceptionLine
+           WRITE ExceptionLine
+           MOVE SPACES TO ExceptionLine
+           WRITE ExceptionLine
+           MOVE SPACES TO ExceptionLine
+           MOVE HeadingLine2 TO ExceptionLine
+           WRITE ExceptionLine
+           PERFORM 2100-READ-TRANSACTION
+           .
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO TransactionsRead
+           EVALUATE TRUE
+               WHEN AddTransaction
+                   PERFORM 3000-APPLY-ADD
+               WHEN ChangeTransaction
+                   PERFORM 4000-APPLY-CHANGE
+               WHEN DeleteTransaction
+                   PERFORM 5000-APPLY-DELETE
+               WHEN OTHER
+                   MOVE "INVALID TRANSACTION CODE" TO RejectReason
+                   PERFORM 7000-WRITE-REJECT
+           END-EVALUATE
+           PERFORM 2100-READ-TRANSACTION
+           .
+
+       2100-READ-TRANSACTION.
+           READ TransactionFile
+               AT END SET NoMoreTransactions TO TRUE
+           END-READ
+           .
+
+       3000-APPLY-ADD.
+           MOVE TranEmpNumber  TO EmpNumber
+           MOVE TranSurname    TO EmpSurname
+           MOVE TranForename   TO EmpForename
+           MOVE TranYOB        TO EmpYOB
+           MOVE TranMOB        TO EmpMOB
+           MOVE TranDOB        TO EmpDOB
+           MOVE TranGender     TO EmpGender
+           MOVE TranDeptCode   TO EmpDeptCode
+           MOVE TranJobGrade   TO EmpJobGrade
+           MOVE TranSalary     TO EmpSalary
+           MOVE 'A'            TO EmpStatus
+           MOVE 'Y' TO RecordValid
+           PERFORM VALIDATE-DATE-OF-BIRTH
+           IF ThisRecordIsValid
+               PERFORM VALIDATE-DEPT-GRADE-SALARY
+           END-IF
+           IF ThisRecordIsValid
+               WRITE EmployeeDetails
+                   INVALID KEY
+                       MOVE "DUPLICATE EMP NUMBER ON ADD"
+                         TO RejectReason
+                       PERFORM 7000-WRITE-REJECT
+                   NOT INVALID KEY
+                       ADD 1 TO TransactionsApplied
+                       SET AuditAdd TO TRUE
+                       MOVE SPACES TO SavedBeforeImage
+                       MOVE EmployeeDetails TO SavedAfterImage
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+               END-WRITE
+           ELSE
+               MOVE RejectReasonText TO RejectReason
+               PERFORM 7000-WRITE-REJECT
+           END-IF
+           .
+
+       4000-APPLY-CHANGE.
+           MOVE TranEmpNumber TO EmpNumber
+           READ EmployeeFile KEY IS EmpNumber
+               INVALID KEY
+                   MOVE "UNKNOWN EMP NUMBER ON CHANGE" TO RejectReason
+                   PERFORM 7000-WRITE-REJECT
+               NOT INVALID KEY
+                   MOVE EmployeeDetails TO SavedBeforeImage
+                   MOVE TranSurname  TO EmpSurname
+                   MOVE TranForename TO EmpForename
+                   MOVE TranYOB      TO EmpYOB
+                   MOVE TranMOB      TO EmpMOB
+                   MOVE TranDOB      TO EmpDOB
+                   MOVE TranGender   TO EmpGender
+                   MOVE TranDeptCode TO EmpDeptCode
+                   MOVE TranJobGrade TO EmpJobGrade
+                   MOVE TranSalary   TO EmpSalary
+                   IF NOT TranStatusUnchanged
+                       MOVE TranStatus TO EmpStatus
+                   END-IF
+                   MOVE 'Y' TO RecordValid
+                   PERFORM VALIDATE-DATE-OF-BIRTH
+                   IF ThisRecordIsValid
+                       PERFORM VALIDATE-DEPT-GRADE-SALARY
+                   END-IF
+                   IF ThisRecordIsValid
+                   AND NOT EmpIsActive AND NOT EmpIsInactive
+                       MOVE 'N' TO RecordValid
+                       MOVE "09" TO RejectReasonCode
+                       MOVE "INVALID STATUS CODE" TO RejectReasonText
+                   END-IF
+                   IF ThisRecordIsValid
+                       REWRITE EmployeeDetails
+                           INVALID KEY
+                               MOVE "REWRITE FAILED" TO RejectReason
+                               PERFORM 7000-WRITE-REJECT
+                           NOT INVALID KEY
+                               ADD 1 TO TransactionsApplied
+                               SET AuditChange TO TRUE
+                               MOVE EmployeeDetails TO SavedAfterImage
+                               PERFORM 6000-WRITE-AUDIT-RECORD
+                       END-REWRITE
+                   ELSE
+                       MOVE RejectReasonText TO RejectReason
+                       PERFORM 7000-WRITE-REJECT
+                   END-IF
+           END-READ
+           .
+
+       5000-APPLY-DELETE.
+           MOVE TranEmpNumber TO EmpNumber
+           READ EmployeeFile KEY IS EmpNumber
+               INVALID KEY
+                   MOVE "UNKNOWN EMP NUMBER ON DELETE" TO RejectReason
+                   PERFORM 7000-WRITE-REJECT
+               NOT INVALID KEY
+                   MOVE EmployeeDetails TO SavedBeforeImage
+                   DELETE EmployeeFile RECORD
+                       INVALID KEY
+                           MOVE "DELETE FAILED" TO RejectReason
+                           PERFORM 7000-WRITE-REJECT
+                       NOT INVALID KEY
+                           ADD 1 TO TransactionsApplied
+                           SET AuditDelete TO TRUE
+                           MOVE SPACES TO SavedAfterImage
+                           PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ
+           .
+
+       COPY 'DATECHK.CPY'.
+
+       COPY 'DEPTCHK.CPY'.
+
+       6000-WRITE-AUDIT-RECORD.
+           MOVE "LISTING7-4" TO AuditJobName
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE TranEmpNumber   TO AuditEmpNumber
+           MOVE SavedBeforeImage TO AuditBeforeImage
+           MOVE SavedAfterImage  TO AuditAfterImage
+           WRITE AuditRecord
+           .
+
+       7000-WRITE-REJECT.
+           ADD 1 TO TransactionsRejected
+           MOVE SPACES TO DetailLine
+           MOVE TranCode TO DetailTranCode
+           MOVE TranEmpNumber TO DetailEmpNumber
+           MOVE RejectReason TO DetailReason
+           MOVE SPACES TO ExceptionLine
+           MOVE DetailLine TO ExceptionLine
+           WRITE ExceptionLine
+           .
+
+       8000-WRITE-TOTALS.
+           MOVE SPACES TO ExceptionLine
+           WRITE ExceptionLine
+           MOVE TransactionsRead TO TotalRead
+           MOVE SPACES TO ExceptionLine
+           MOVE TotalLine TO ExceptionLine
+           WRITE ExceptionLine
+           MOVE TransactionsApplied TO TotalApplied
+           MOVE SPACES TO ExceptionLine
+           MOVE TotalLine2 TO ExceptionLine
+           WRITE ExceptionLine
+           MOVE TransactionsRejected TO TotalRejected
+           MOVE SPACES TO ExceptionLine
+           MOVE TotalLine3 TO ExceptionLine
+           WRITE ExceptionLine
+           PERFORM 8500-WRITE-CONTROL-RECORD
+           CLOSE EmployeeFile TransactionFile ExceptionReport AuditFile
+           .
+
+       8500-WRITE-CONTROL-RECORD.
+           MOVE ZEROES TO EmpNumber
+           START EmployeeFile KEY IS NOT LESS THAN EmpNumber
+               INVALID KEY SET EndOfEmployeeFile TO TRUE
+           END-START
+           IF NOT EndOfEmployeeFile
+               READ EmployeeFile NEXT RECORD
+                   AT END SET EndOfEmployeeFile TO TRUE
+               END-READ
+           END-IF
+           PERFORM UNTIL EndOfEmployeeFile
+               ADD 1 TO TotalRecordsOnFile
+               ADD EmpNumber TO TotalHashOfNumbers
+               READ EmployeeFile NEXT RECORD
+                   AT END SET EndOfEmployeeFile TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE TotalRecordsOnFile TO ControlRecordCount
+           MOVE TotalHashOfNumbers TO ControlHashTotal
+           OPEN OUTPUT ControlFile
+           WRITE ControlRecord
+           CLOSE ControlFile
+           DISPLAY "Control totals written - records "
+                   TotalRecordsOnFile
+                   " hash total " TotalHashOfNumbers
+           .
+
+       9999-EXIT.
+           EXIT
+           .
