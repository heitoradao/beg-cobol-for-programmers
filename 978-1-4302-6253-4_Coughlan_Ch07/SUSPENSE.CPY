@@ -0,0 +1,11 @@
+      *------------------------------------------------------
+      * SUSPENSE.CPY
+      * Record layout for employee load records that fail
+      * field-level edit validation (or duplicate detection).
+      *------------------------------------------------------
+       01 SuspenseRecord.
+           05 SuspenseEmployeeData   PIC X(59).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 SuspenseReasonCode     PIC X(02).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 SuspenseReasonText     PIC X(30).
