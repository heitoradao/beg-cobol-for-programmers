@@ -10,7 +10,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
           SELECT EmployeeFile ASSIGN TO "Employee.dat"
-                 ORGANIZATION IS SEQUENTIAL.
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EmpNumber
+                 FILE STATUS IS EmployeeFileStatus.
+
+          SELECT ControlFile ASSIGN TO "Control.dat"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS ControlFileStatus.
 
       *------------------------------------------------------
        DATA DIVISION.
@@ -19,25 +26,97 @@
        FD EmployeeFile.
            COPY "EMPLOYEE.CPY".
 
+       FD ControlFile.
+           COPY "CONTROL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 EmployeeFileStatus     PIC X(02).
+       01 ControlFileStatus      PIC X(02).
+       01 LookupNumber           PIC 9(09) VALUE ZEROES.
+
+       01 ControlRecordFound     PIC X(01) VALUE 'N'.
+           88 ControlTotalsKnown   VALUE 'Y'.
+       01 RunRecordsOnFile       PIC 9(07) COMP VALUE ZERO.
+       01 RunHashOfNumbers       PIC 9(11) COMP VALUE ZERO.
+
       *------------------------------------------------------
        PROCEDURE DIVISION.
       *------------------------------------------------------
        Begin.
            OPEN INPUT EmployeeFile
-           READ EmployeeFile
-             AT END SET EndOfEmployeeFile TO TRUE
-           END-READ
-           PERFORM UNTIL EndOfEmployeeFile
-             PERFORM 230000-ProcessFile
-             PERFORM 200000-ReadHeader
-           END-PERFORM
+           DISPLAY "Enter employee number, or blank for all employees: "
+               WITH NO ADVANCING
+           ACCEPT LookupNumber
+           IF LookupNumber = ZEROES
+               PERFORM 100000-ListAllEmployees
+           ELSE
+               PERFORM 150000-LookUpOneEmployee
+           END-IF
            PERFORM 210000-CloseFile
            STOP RUN
            .
 
+       100000-ListAllEmployees.
+           PERFORM 180000-ReadControlRecord
+           MOVE ZEROES TO EmpNumber
+           START EmployeeFile KEY IS NOT LESS THAN EmpNumber
+             INVALID KEY SET EndOfEmployeeFile TO TRUE
+           END-START
+           IF NOT EndOfEmployeeFile
+               PERFORM 200000-ReadHeader
+               PERFORM UNTIL EndOfEmployeeFile
+                 PERFORM 230000-ProcessFile
+                 ADD 1 TO RunRecordsOnFile
+                 ADD EmpNumber TO RunHashOfNumbers
+                 PERFORM 200000-ReadHeader
+               END-PERFORM
+           END-IF
+           PERFORM 190000-ReconcileControlTotals
+           .
+
+       180000-ReadControlRecord.
+           OPEN INPUT ControlFile
+           IF ControlFileStatus = "00"
+               READ ControlFile
+                   AT END CONTINUE
+               END-READ
+               IF ControlFileStatus = "00"
+                   SET ControlTotalsKnown TO TRUE
+               END-IF
+               CLOSE ControlFile
+           END-IF
+           .
+
+       190000-ReconcileControlTotals.
+           IF ControlTotalsKnown
+               IF RunRecordsOnFile = ControlRecordCount
+               AND RunHashOfNumbers = ControlHashTotal
+                   DISPLAY "Control totals reconciled - records "
+                           RunRecordsOnFile
+               ELSE
+                   DISPLAY "*** CONTROL TOTAL BREAK ***"
+                   DISPLAY "Expected records " ControlRecordCount
+                           " hash " ControlHashTotal
+                   DISPLAY "Actual   records " RunRecordsOnFile
+                           " hash " RunHashOfNumbers
+               END-IF
+           ELSE
+               DISPLAY "No control record found - totals not checked"
+           END-IF
+           .
+
+       150000-LookUpOneEmployee.
+           MOVE LookupNumber TO EmpNumber
+           READ EmployeeFile KEY IS EmpNumber
+             INVALID KEY
+               DISPLAY "No employee found for number " LookupNumber
+             NOT INVALID KEY
+               PERFORM 230000-ProcessFile
+           END-READ
+           .
 
        200000-ReadHeader.
-           READ EmployeeFile
+           READ EmployeeFile NEXT RECORD
              AT END SET EndOfEmployeeFile TO TRUE
            END-READ
            .
